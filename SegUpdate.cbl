@@ -1,130 +1,717 @@
-      $ SET SOURCEFORMAT "FREE"
-IDENTIFICATION DIVISION.
-PROGRAM-ID. SeqUpdate.
-AUTHOR. Michael Coughlan.
-* This program takes records from an ordered Transaction File (Tranfer.Dat)
-* and uses them to update records of the ordered Student File (Students.Dat)
-* by creating a new file (Students.New) containing the updated records.
-* It then displays the updated records.
-* The program assumes that there will not be more than one transaction
-* per student record.
-* The program detects two types of error condition;
-*     1. It detects when there is no corresponding record in the student file
-*        for a record in the transaction file.
-*     2. In matching records it detects when the transaction OldCourseCode                                                  ion record
-*        is not the same as the CourseCode in the student record.
-
-
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-      SELECT StudentFile ASSIGN "STUDENTS.DAT"
-             ORGANIZATION IS LINE SEQUENTIAL
-             ACCESS MODE IS SEQUENTIAL.
-
-      SELECT TransFile ASSIGN "TRANSFER.DAT"
-             ORGANIZATION IS LINE SEQUENTIAL
-             ACCESS MODE IS SEQUENTIAL.
-
-      SELECT NewStudentFile ASSIGN "STUDENTS.NEW"
-             ORGANIZATION IS LINE SEQUENTIAL
-             ACCESS MODE IS SEQUENTIAL.
-
-
-DATA DIVISION.
-FILE SECTION.
-FD StudentFile.
-01 StudentRecord.
-   88 EndOfStudentFile     VALUE ALL "9".
-   02 StudentID-S          PIC 9(7).
-   02 FILLER               PIC X(16).
-   02 CourseCode-S	   PIC X(4).
-   02 FILLER               PIC X(5).
-
-FD TransFile.
-01 TransRecord.
-   88 EndOfTransFile       VALUE ALL "9".
-   02 StudentID-T          PIC 9(7).
-   02 OldCourseCode-T      PIC X(4).
-   02 NewCourseCode-T      PIC X(4).
-
-FD NewStudentFile.
-01 NewStudentRecord.
-   88 EndOfNewStudentFile  VALUE HIGH-VALUES.
-   02 StudentID-N          PIC 9(7).
-   02 StudentName-N        PIC X(10).
-   02 FILLER               PIC X(6).
-   02 CourseCode-N         PIC X(4).
-   02 FILLER               PIC X(5).
-
-
-
-PROCEDURE DIVISION.
-BEGIN.
-* First apply the transactions to the students file
-    OPEN INPUT StudentFile
-    OPEN INPUT TransFile
-    OPEN OUTPUT NewStudentFile
-
-    READ StudentFile
-       AT END SET EndOfStudentFile TO TRUE
-    END-READ
-
-    READ TransFile
-       AT END SET EndOfTransFile TO TRUE
-    END-READ
-
-    PERFORM ApplyTrans UNTIL (EndOfStudentFile) AND (EndOfTransFile)
-    
-    CLOSE StudentFile
-    CLOSE TransFile
-    CLOSE NewStudentFile
-
-* Then display the contents of the merged file
-    PERFORM DisplayNewFile
-    
-    STOP RUN.
-
-ApplyTrans.
-    EVALUATE          TRUE
-      WHEN (StudentID-T < StudentId-S) 
-           DISPLAY "Error - Student " StudentId-T " does not exist"
-           READ TransFile
-              AT END SET EndOfTransFile TO TRUE
-           END-READ
-      WHEN (StudentID-T = StudentId-S)
-           IF  OldCourseCode-T = CourseCode-S THEN
-                 MOVE NewCourseCode-T TO CourseCode-S
-             ELSE
-                 DISPLAY "Error in " StudentId-T " CourseCode mismatch"
-           END-IF
-           WRITE NewStudentRecord FROM StudentRecord
-           READ TransFile
-              AT END SET EndOfTransFile TO TRUE
-           END-READ
-           READ StudentFile
-             AT END SET EndOfStudentFile TO TRUE
-           END-READ
-      WHEN (StudentId-T > StudentId-S)
-           WRITE NewStudentRecord FROM StudentRecord
-           READ StudentFile
-             AT END SET EndOfStudentFile TO TRUE
-           END-READ
-    END-EVALUATE.
-
-
-DisplayNewFile.
-    OPEN INPUT NewStudentFile
-    DISPLAY "Stud-Id Stud-Name  Course"
-    READ NewStudentFile
-      AT END SET EndOfNewStudentFile TO TRUE
-    END-READ 
-    PERFORM UNTIL EndOfNewStudentFile
-       DISPLAY StudentId-N SPACE StudentName-N SPACE CourseCode-N
-       READ NewStudentFile
-           AT END SET EndOfNewStudentFile TO TRUE
-       END-READ
-    END-PERFORM
-    CLOSE NewStudentFile.
-
-
+      >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SeqUpdate.
+AUTHOR. Michael Coughlan.
+*> This program takes records from an ordered Transaction File (Tranfer.Dat)
+*> and uses them to update records of the ordered Student File (Students.Dat)
+*> by creating a new file (Students.New) containing the updated records.
+*> It then displays the updated records.
+*> A student record may have more than one transaction filed against
+*> it in the same run (e.g. a course-change followed by a same-day
+*> re-file/correction) - the equal-key leg of ApplyTrans applies all
+*> consecutive TransFile records for the current student in sequence
+*> before the updated record is written and StudentFile is advanced.
+*> The program detects two types of error condition;
+*>     1. It detects when there is no corresponding record in the student file
+*>        for a record in the transaction file.
+*>     2. In matching records it detects when the transaction OldCourseCode                                                  ion record
+*>        is not the same as the CourseCode in the student record.
+
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+      SELECT StudentFile ASSIGN "STUDENTS.DAT"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS StudentID-S.
+
+      SELECT TransFile ASSIGN "TRANSFER.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL.
+
+      SELECT NewStudentFile ASSIGN "STUDENTS.NEW"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS SEQUENTIAL
+             RECORD KEY IS StudentID-N.
+
+      SELECT ExceptionReport ASSIGN "EXCEPTION.RPT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL.
+
+      SELECT CheckpointFile ASSIGN "CHECKPOINT.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL.
+
+
+DATA DIVISION.
+FILE SECTION.
+FD StudentFile.
+01 StudentRecord.
+   88 EndOfStudentFile     VALUE ALL "9".
+   02 StudentID-S          PIC 9(7).
+   02 StudentName-S        PIC X(10).
+   02 FILLER               PIC X(6).
+   02 CourseCode-S	   PIC X(4).
+   02 FILLER               PIC X(5).
+
+FD TransFile.
+01 TransRecord.
+   88 EndOfTransFile       VALUE ALL "9".
+   02 StudentID-T          PIC 9(7).
+   02 TransCode-T          PIC X(1).
+      88 AddTrans-T        VALUE "A".
+      88 DeleteTrans-T     VALUE "D".
+      88 ChangeTrans-T     VALUE "C" SPACE.
+      88 NameChangeTrans-T VALUE "N".
+   02 OldCourseCode-T      PIC X(4).
+   02 NewCourseCode-T      PIC X(4).
+   02 NewStudentName-T     PIC X(10).
+
+FD NewStudentFile.
+01 NewStudentRecord.
+   88 EndOfNewStudentFile  VALUE HIGH-VALUES.
+   02 StudentID-N          PIC 9(7).
+   02 StudentName-N        PIC X(10).
+   02 FILLER               PIC X(6).
+   02 CourseCode-N         PIC X(4).
+   02 FILLER               PIC X(5).
+
+FD ExceptionReport.
+01 ExceptionLine           PIC X(80).
+
+FD CheckpointFile.
+01 CheckpointRecord.
+   02 CK-StudentID-S          PIC 9(7).
+   02 CK-StudentID-T          PIC 9(7).
+   02 CK-TransCode-T          PIC X(1).
+   02 CK-STUDENT-READ-COUNT   PIC 9(7).
+   02 CK-TRANS-READ-COUNT     PIC 9(7).
+   02 CK-MATCHED-COUNT        PIC 9(7).
+   02 CK-COPIED-COUNT         PIC 9(7).
+   02 CK-ADDED-COUNT          PIC 9(7).
+   02 CK-DELETED-COUNT        PIC 9(7).
+   02 CK-EXCEPTION-COUNT      PIC 9(5).
+   02 CK-STUDENT-HASH         PIC 9(15).
+   02 CK-COURSE-COUNT         PIC 9(3).
+   02 CK-COURSE-ENTRY         OCCURS 50 TIMES.
+      03 CK-COURSE-CODE           PIC X(4).
+      03 CK-DEPARTURE-COUNT       PIC 9(5).
+      03 CK-ARRIVAL-COUNT         PIC 9(5).
+
+
+WORKING-STORAGE SECTION.
+77 WS-DELETE-SW            PIC X(1) VALUE "N".
+   88 DeleteThisStudent    VALUE "Y".
+   88 KeepThisStudent      VALUE "N".
+
+77 WS-RUN-DATE             PIC 9(8).
+77 WS-EXCEPTION-COUNT      PIC 9(5) VALUE ZERO.
+77 WS-EXCEPTION-COUNT-ED   PIC ZZZZ9.
+77 WS-EXC-REASON           PIC X(40).
+77 WS-EXC-STUDENT-ID       PIC 9(7) VALUE ZERO.
+
+77 WS-STUDENT-READ-COUNT   PIC 9(7) VALUE ZERO.
+77 WS-TRANS-READ-COUNT     PIC 9(7) VALUE ZERO.
+77 WS-MATCHED-COUNT        PIC 9(7) VALUE ZERO.
+77 WS-COPIED-COUNT         PIC 9(7) VALUE ZERO.
+77 WS-ADDED-COUNT          PIC 9(7) VALUE ZERO.
+77 WS-DELETED-COUNT        PIC 9(7) VALUE ZERO.
+*> Wide enough that summing StudentID-S (up to 9,999,999) across any
+*> realistic StudentFile volume can't silently wrap.
+77 WS-STUDENT-HASH         PIC 9(15) VALUE ZERO.
+
+77 WS-RESTART-PARM         PIC X(7) VALUE SPACES.
+77 WS-RUN-MODE-SW          PIC X(1) VALUE "N".
+   88 RestartRun           VALUE "R".
+   88 NormalRun            VALUE "N".
+77 WS-CHECKPOINT-INTERVAL  PIC 9(3) VALUE 500.
+77 WS-CHECKPOINT-COUNTER   PIC 9(3) VALUE ZERO.
+77 WS-CK-STUDENT-ID-S      PIC 9(7) VALUE ZERO.
+77 WS-CK-STUDENT-ID-T      PIC 9(7) VALUE ZERO.
+77 WS-CK-TRANS-CODE-T      PIC X(1) VALUE SPACE.
+77 WS-CK-EOF-SW            PIC X(1) VALUE "N".
+   88 EndOfCheckpointFile  VALUE "Y".
+77 WS-CK-FOUND-SW          PIC X(1) VALUE "N".
+   88 CheckpointFound      VALUE "Y".
+   88 CheckpointNotFound   VALUE "N".
+
+77 WS-PREV-TRANS-ID        PIC 9(7) VALUE ZERO.
+77 WS-PREV-TRANS-IMAGE     PIC X(26) VALUE SPACES.
+77 WS-DUP-TRANS-SW         PIC X(1) VALUE "N".
+   88 DuplicateTrans       VALUE "Y".
+   88 NotDuplicateTrans    VALUE "N".
+
+77 WS-COURSE-COUNT         PIC 9(3) VALUE ZERO.
+77 WS-COURSE-TABLE-FULL-SW PIC X(1) VALUE "N".
+   88 CourseTableFull      VALUE "Y".
+   88 CourseTableNotFull   VALUE "N".
+01 WS-COURSE-TABLE.
+   02 WS-COURSE-ENTRY      OCCURS 50 TIMES.
+      03 WS-COURSE-CODE        PIC X(4).
+      03 WS-DEPARTURE-COUNT    PIC 9(5).
+      03 WS-ARRIVAL-COUNT      PIC 9(5).
+01 WS-SWAP-ENTRY.
+   02 WS-SWAP-CODE         PIC X(4).
+   02 WS-SWAP-DEPARTURES   PIC 9(5).
+   02 WS-SWAP-ARRIVALS     PIC 9(5).
+
+77 WS-FOUND-SW             PIC X(1) VALUE "N".
+   88 CourseFound          VALUE "Y".
+   88 CourseNotFound       VALUE "N".
+77 WS-LOOKUP-CODE          PIC X(4).
+77 WS-LOOKUP-IDX           PIC 9(3).
+77 WS-SORT-I               PIC 9(3).
+77 WS-SORT-J               PIC 9(3).
+77 WS-SORT-MIN             PIC 9(3).
+77 WS-TALLY-OLD-CODE       PIC X(4).
+77 WS-TALLY-NEW-CODE       PIC X(4).
+
+*> A student's course-change transaction(s) are staged here as they
+*> are applied, and only tallied into WS-COURSE-TABLE once the whole
+*> TransFile group for that student is resolved and known to still be
+*> kept - a later "D" transaction in the same group drops the student
+*> from NewStudentFile, and a movement tallied for a student who isn't
+*> actually in the output file would be wrong.
+77 WS-PENDING-COUNT        PIC 9(2) VALUE ZERO.
+01 WS-PENDING-TABLE.
+   02 WS-PENDING-ENTRY     OCCURS 10 TIMES.
+      03 WS-PENDING-OLD-CODE  PIC X(4).
+      03 WS-PENDING-NEW-CODE  PIC X(4).
+
+
+PROCEDURE DIVISION.
+BEGIN.
+*> First apply the transactions to the students file
+    ACCEPT WS-RESTART-PARM FROM COMMAND-LINE
+    IF  WS-RESTART-PARM = "RESTART" THEN
+          SET RestartRun TO TRUE
+      ELSE
+          SET NormalRun TO TRUE
+    END-IF
+
+    OPEN INPUT StudentFile
+    OPEN INPUT TransFile
+
+    IF  RestartRun THEN
+          PERFORM RestartFromCheckpoint
+          OPEN I-O NewStudentFile
+          OPEN EXTEND ExceptionReport
+          OPEN EXTEND CheckpointFile
+      ELSE
+          OPEN OUTPUT NewStudentFile
+          OPEN OUTPUT ExceptionReport
+          OPEN OUTPUT CheckpointFile
+          PERFORM WriteExceptionHeader
+
+          READ StudentFile NEXT
+             AT END SET EndOfStudentFile TO TRUE
+             NOT AT END
+                ADD 1 TO WS-STUDENT-READ-COUNT
+                ADD StudentID-S TO WS-STUDENT-HASH
+          END-READ
+
+          PERFORM ReadNextTrans
+    END-IF
+
+    PERFORM ApplyTrans UNTIL (EndOfStudentFile) AND (EndOfTransFile)
+
+    PERFORM WriteExceptionFooter
+
+    CLOSE StudentFile
+    CLOSE TransFile
+    CLOSE NewStudentFile
+    CLOSE ExceptionReport
+    CLOSE CheckpointFile
+
+*> Show the control totals so the run can be balanced against the
+*> source system's batch header before STUDENTS.NEW is trusted
+    PERFORM DisplayControlTotals
+
+*> Then display the contents of the merged file
+    PERFORM DisplayNewFile
+
+*> ...and the course-movement summary alongside it
+    PERFORM CourseMovementReport
+
+    STOP RUN.
+
+ApplyTrans.
+*> Takes a checkpoint every WS-CHECKPOINT-INTERVAL calls so a run that
+*> is interrupted can be restarted at this StudentFile/TransFile
+*> position rather than from the beginning.
+    ADD 1 TO WS-CHECKPOINT-COUNTER
+    IF  WS-CHECKPOINT-COUNTER >= WS-CHECKPOINT-INTERVAL THEN
+          PERFORM WriteCheckpoint
+          MOVE ZERO TO WS-CHECKPOINT-COUNTER
+    END-IF
+
+    EVALUATE          TRUE
+      WHEN (StudentID-T < StudentId-S)
+           IF  AddTrans-T THEN
+                 PERFORM InsertNewStudent
+             ELSE
+                 MOVE StudentID-T               TO WS-EXC-STUDENT-ID
+                 MOVE "does not exist"          TO WS-EXC-REASON
+                 PERFORM WriteException
+                 PERFORM ReadNextTrans
+           END-IF
+      WHEN (StudentID-T = StudentId-S)
+           SET KeepThisStudent TO TRUE
+           PERFORM ApplyMatchingTrans
+              UNTIL (StudentId-T NOT = StudentId-S) OR (EndOfTransFile)
+           IF  KeepThisStudent THEN
+                 ADD 1 TO WS-MATCHED-COUNT
+                 WRITE NewStudentRecord FROM StudentRecord
+                    INVALID KEY
+                       MOVE StudentID-S TO WS-EXC-STUDENT-ID
+                       MOVE "duplicate key writing NewStudentFile"
+                                              TO WS-EXC-REASON
+                       PERFORM WriteException
+                 END-WRITE
+             ELSE
+                 ADD 1 TO WS-DELETED-COUNT
+           END-IF
+           PERFORM CommitPendingCourseMovements
+           READ StudentFile NEXT
+             AT END SET EndOfStudentFile TO TRUE
+             NOT AT END
+                ADD 1 TO WS-STUDENT-READ-COUNT
+                ADD StudentID-S TO WS-STUDENT-HASH
+           END-READ
+      WHEN (StudentId-T > StudentId-S)
+           WRITE NewStudentRecord FROM StudentRecord
+              INVALID KEY
+                 MOVE StudentID-S TO WS-EXC-STUDENT-ID
+                 MOVE "duplicate key writing NewStudentFile"
+                                        TO WS-EXC-REASON
+                 PERFORM WriteException
+              NOT INVALID KEY
+                 ADD 1 TO WS-COPIED-COUNT
+           END-WRITE
+           READ StudentFile NEXT
+             AT END SET EndOfStudentFile TO TRUE
+             NOT AT END
+                ADD 1 TO WS-STUDENT-READ-COUNT
+                ADD StudentID-S TO WS-STUDENT-HASH
+           END-READ
+    END-EVALUATE.
+
+
+ApplyMatchingTrans.
+*> Applies one TransFile record to the student currently held in
+*> StudentRecord, then reads the next TransFile record. Performed
+*> repeatedly by ApplyTrans for as long as TransFile still holds
+*> records for the same StudentId-S, so a student may carry more
+*> than one transaction in a single run. A "D" transaction marks the
+*> student to be dropped instead of copied forward to NewStudentFile.
+*> An "N" transaction changes the student's name (e.g. after a legal
+*> name change) instead of the course code. An "A" transaction reaching
+*> here means its StudentID-T already matches a StudentFile record -
+*> the student it meant to add already exists - so it is rejected
+*> outright rather than falling into the course-change comparison
+*> below, where it would normally mismatch on its blank
+*> OldCourseCode-T and be rejected for the wrong reason. A course
+*> change is only staged via StagePendingCourseMovement here, not
+*> tallied yet - a later "D" transaction against the same StudentId-T
+*> in this group can still drop the student from NewStudentFile, and
+*> CommitPendingCourseMovements (performed once the group is fully
+*> resolved, back in ApplyTrans) is what decides whether the staged
+*> movement is actually counted.
+    EVALUATE TRUE
+      WHEN DeleteTrans-T
+           SET DeleteThisStudent TO TRUE
+      WHEN NameChangeTrans-T
+           MOVE NewStudentName-T TO StudentName-S
+      WHEN AddTrans-T
+           MOVE StudentID-T               TO WS-EXC-STUDENT-ID
+           MOVE "student already exists"  TO WS-EXC-REASON
+           PERFORM WriteException
+      WHEN OTHER
+           IF  OldCourseCode-T = CourseCode-S THEN
+                 MOVE NewCourseCode-T TO CourseCode-S
+                 PERFORM StagePendingCourseMovement
+             ELSE
+                 MOVE StudentID-T                 TO WS-EXC-STUDENT-ID
+                 MOVE "CourseCode mismatch"        TO WS-EXC-REASON
+                 PERFORM WriteException
+           END-IF
+    END-EVALUATE
+    PERFORM ReadNextTrans.
+
+
+InsertNewStudent.
+*> Handles an "A" transaction for a StudentId-T that has no matching
+*> StudentFile record - builds a brand-new NewStudentRecord from the
+*> transaction data and writes it ahead of the current StudentRecord,
+*> without advancing StudentFile. Two distinct "A" transactions for the
+*> same new StudentId-T (e.g. a corrected resend) would otherwise hit
+*> NewStudentFile's duplicate-key condition and abend the whole run -
+*> INVALID KEY routes that into the Exception Report like every other
+*> reject instead.
+    MOVE SPACES           TO NewStudentRecord
+    MOVE StudentId-T      TO StudentID-N
+    MOVE NewStudentName-T TO StudentName-N
+    MOVE NewCourseCode-T  TO CourseCode-N
+    WRITE NewStudentRecord
+       INVALID KEY
+          MOVE StudentId-T TO WS-EXC-STUDENT-ID
+          MOVE "duplicate key writing NewStudentFile"
+                                 TO WS-EXC-REASON
+          PERFORM WriteException
+       NOT INVALID KEY
+          ADD 1 TO WS-ADDED-COUNT
+    END-WRITE
+    PERFORM ReadNextTrans.
+
+
+ReadOneTrans.
+*> Reads one TransFile record and flags whether it is an exact repeat
+*> of the last TransFile record read (same StudentID-T and the rest
+*> of the record identical) - a duplicate re-send from the upstream
+*> feed, which has happened before and otherwise mis-sequences
+*> ApplyTrans since StudentFile has already advanced past that key.
+    READ TransFile
+       AT END SET EndOfTransFile TO TRUE
+       NOT AT END
+          ADD 1 TO WS-TRANS-READ-COUNT
+          IF  (StudentID-T = WS-PREV-TRANS-ID)
+                  AND (TransRecord = WS-PREV-TRANS-IMAGE) THEN
+                SET DuplicateTrans TO TRUE
+            ELSE
+                SET NotDuplicateTrans TO TRUE
+          END-IF
+          MOVE StudentID-T TO WS-PREV-TRANS-ID
+          MOVE TransRecord TO WS-PREV-TRANS-IMAGE
+    END-READ.
+
+
+ReadNextTrans.
+*> Reads the next TransFile record to be applied, reporting and
+*> skipping over any number of exact duplicates of the record just
+*> applied along the way.
+    PERFORM ReadOneTrans
+    PERFORM UNTIL (EndOfTransFile) OR (NotDuplicateTrans)
+       MOVE StudentID-T                 TO WS-EXC-STUDENT-ID
+       MOVE "duplicate transaction"     TO WS-EXC-REASON
+       PERFORM WriteException
+       PERFORM ReadOneTrans
+    END-PERFORM.
+
+
+WriteCheckpoint.
+*> Records the current StudentFile/TransFile position, the counts
+*> accumulated so far, and the course-movement table built up so far,
+*> so RestartFromCheckpoint can pick up here instead of reprocessing
+*> the whole run (and CourseMovementReport doesn't silently lose
+*> everything tallied before an interrupted run's last checkpoint).
+    MOVE StudentID-S            TO CK-StudentID-S
+    MOVE StudentID-T            TO CK-StudentID-T
+    MOVE TransCode-T            TO CK-TransCode-T
+    MOVE WS-STUDENT-READ-COUNT  TO CK-STUDENT-READ-COUNT
+    MOVE WS-TRANS-READ-COUNT    TO CK-TRANS-READ-COUNT
+    MOVE WS-MATCHED-COUNT       TO CK-MATCHED-COUNT
+    MOVE WS-COPIED-COUNT        TO CK-COPIED-COUNT
+    MOVE WS-ADDED-COUNT         TO CK-ADDED-COUNT
+    MOVE WS-DELETED-COUNT       TO CK-DELETED-COUNT
+    MOVE WS-EXCEPTION-COUNT     TO CK-EXCEPTION-COUNT
+    MOVE WS-STUDENT-HASH        TO CK-STUDENT-HASH
+    MOVE WS-COURSE-COUNT        TO CK-COURSE-COUNT
+    MOVE 1 TO WS-SORT-I
+    PERFORM UNTIL WS-SORT-I > WS-COURSE-COUNT
+       MOVE WS-COURSE-ENTRY(WS-SORT-I) TO CK-COURSE-ENTRY(WS-SORT-I)
+       ADD 1 TO WS-SORT-I
+    END-PERFORM
+    WRITE CheckpointRecord.
+
+
+RestartFromCheckpoint.
+*> Reads CheckpointFile to its last record (LINE SEQUENTIAL has no
+*> random access, so the checkpoint log is simply replayed to the
+*> end), restores the control-total counters and course-movement table
+*> from it, then repositions StudentFile and TransFile at the record
+*> the checkpoint was taken against. StudentFile is indexed, so a
+*> START on StudentID-S gets there directly; TransFile is still line
+*> sequential, so it is skip-read from the beginning, discarding
+*> records already applied on the interrupted run. CheckpointFound is
+*> only set once a real CheckpointRecord has actually been read - if
+*> the job abended before its first checkpoint, CheckpointFile is
+*> empty, WS-CK-STUDENT-ID-T has nothing to skip-read TransFile to, and
+*> TransFile is left positioned at the record already primed by the
+*> READ TransFile just below instead of being skip-read to a key that
+*> will never match.
+    OPEN INPUT CheckpointFile
+    READ CheckpointFile
+       AT END SET EndOfCheckpointFile TO TRUE
+    END-READ
+    PERFORM UNTIL EndOfCheckpointFile
+       SET CheckpointFound TO TRUE
+       MOVE CK-StudentID-S        TO WS-CK-STUDENT-ID-S
+       MOVE CK-StudentID-T        TO WS-CK-STUDENT-ID-T
+       MOVE CK-TransCode-T        TO WS-CK-TRANS-CODE-T
+       MOVE CK-STUDENT-READ-COUNT TO WS-STUDENT-READ-COUNT
+       MOVE CK-TRANS-READ-COUNT   TO WS-TRANS-READ-COUNT
+       MOVE CK-MATCHED-COUNT      TO WS-MATCHED-COUNT
+       MOVE CK-COPIED-COUNT       TO WS-COPIED-COUNT
+       MOVE CK-ADDED-COUNT        TO WS-ADDED-COUNT
+       MOVE CK-DELETED-COUNT      TO WS-DELETED-COUNT
+       MOVE CK-EXCEPTION-COUNT    TO WS-EXCEPTION-COUNT
+       MOVE CK-STUDENT-HASH       TO WS-STUDENT-HASH
+       MOVE CK-COURSE-COUNT       TO WS-COURSE-COUNT
+       MOVE 1 TO WS-SORT-I
+       PERFORM UNTIL WS-SORT-I > WS-COURSE-COUNT
+          MOVE CK-COURSE-ENTRY(WS-SORT-I) TO WS-COURSE-ENTRY(WS-SORT-I)
+          ADD 1 TO WS-SORT-I
+       END-PERFORM
+       READ CheckpointFile
+          AT END SET EndOfCheckpointFile TO TRUE
+       END-READ
+    END-PERFORM
+    CLOSE CheckpointFile
+
+    MOVE WS-CK-STUDENT-ID-S TO StudentID-S
+    START StudentFile KEY IS >= StudentID-S
+       INVALID KEY SET EndOfStudentFile TO TRUE
+    END-START
+    IF  NOT EndOfStudentFile THEN
+          READ StudentFile NEXT
+             AT END SET EndOfStudentFile TO TRUE
+          END-READ
+    END-IF
+
+    READ TransFile
+       AT END SET EndOfTransFile TO TRUE
+    END-READ
+    IF  CheckpointFound THEN
+          PERFORM UNTIL (StudentID-T = WS-CK-STUDENT-ID-T) OR (EndOfTransFile)
+             READ TransFile
+                AT END SET EndOfTransFile TO TRUE
+             END-READ
+          END-PERFORM
+    END-IF.
+
+
+DisplayNewFile.
+    OPEN INPUT NewStudentFile
+    DISPLAY "Stud-Id Stud-Name  Course"
+    READ NewStudentFile
+      AT END SET EndOfNewStudentFile TO TRUE
+    END-READ 
+    PERFORM UNTIL EndOfNewStudentFile
+       DISPLAY StudentId-N SPACE StudentName-N SPACE CourseCode-N
+       READ NewStudentFile
+           AT END SET EndOfNewStudentFile TO TRUE
+       END-READ
+    END-PERFORM
+    CLOSE NewStudentFile.
+
+
+DisplayControlTotals.
+*> Balancing summary for this run - lets operations reconcile the
+*> number of records read, matched, added, deleted, copied and
+*> rejected against the source system's batch header before trusting
+*> STUDENTS.NEW. Matched, added and deleted are kept as separate
+*> counters rather than folded together, so StudentFile records read
+*> - deleted + added should equal copied + matched.
+    DISPLAY "=========================================="
+    DISPLAY "SeqUpdate Control Total / Balancing Report"
+    DISPLAY "=========================================="
+    DISPLAY "StudentFile records read.......: " WS-STUDENT-READ-COUNT
+    DISPLAY "TransFile records read..........: " WS-TRANS-READ-COUNT
+    DISPLAY "Records matched and updated.....: " WS-MATCHED-COUNT
+    DISPLAY "Records added....................: " WS-ADDED-COUNT
+    DISPLAY "Records deleted..................: " WS-DELETED-COUNT
+    DISPLAY "Records copied unchanged........: " WS-COPIED-COUNT
+    DISPLAY "Records rejected.................: " WS-EXCEPTION-COUNT
+    DISPLAY "Hash total of StudentID-S........: " WS-STUDENT-HASH
+    DISPLAY "==========================================".
+
+
+WriteExceptionHeader.
+*> Writes the page header for the Exception Report - run date and
+*> title line - before any ApplyTrans rejects are written to it.
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+    MOVE SPACES TO ExceptionLine
+    STRING "SeqUpdate Exception Report" DELIMITED BY SIZE
+           "     Run Date: " DELIMITED BY SIZE
+           WS-RUN-DATE DELIMITED BY SIZE
+      INTO ExceptionLine
+    END-STRING
+    WRITE ExceptionLine
+    MOVE SPACES TO ExceptionLine
+    WRITE ExceptionLine.
+
+
+WriteException.
+*> Writes one rejected-transaction line to the Exception Report. The
+*> caller moves the reason text into WS-EXC-REASON and the StudentID
+*> the reject is actually about into WS-EXC-STUDENT-ID before
+*> performing this paragraph - StudentId-T itself may already have
+*> moved on to a later TransFile record by the time some callers (e.g.
+*> the NewStudentFile duplicate-key legs) detect the problem.
+    ADD 1 TO WS-EXCEPTION-COUNT
+    MOVE SPACES TO ExceptionLine
+    STRING "Student " DELIMITED BY SIZE
+           WS-EXC-STUDENT-ID DELIMITED BY SIZE
+           " - " DELIMITED BY SIZE
+           WS-EXC-REASON DELIMITED BY SIZE
+      INTO ExceptionLine
+    END-STRING
+    WRITE ExceptionLine.
+
+
+WriteExceptionFooter.
+*> Writes the closing exception-count line to the Exception Report.
+    MOVE WS-EXCEPTION-COUNT TO WS-EXCEPTION-COUNT-ED
+    MOVE SPACES TO ExceptionLine
+    STRING WS-EXCEPTION-COUNT-ED DELIMITED BY SIZE
+           " exceptions this run" DELIMITED BY SIZE
+      INTO ExceptionLine
+    END-STRING
+    WRITE ExceptionLine.
+
+
+TallyCourseMovement.
+*> Called from CommitPendingCourseMovements for each staged
+*> course-change pair a student's resolved TransFile group is actually
+*> keeping. Tallies one departure against the old course and one
+*> arrival against the new course, in the in-memory WS-COURSE-TABLE,
+*> for CourseMovementReport to print later. The pair comes in via
+*> WS-TALLY-OLD-CODE/WS-TALLY-NEW-CODE rather than OldCourseCode-T/
+*> NewCourseCode-T directly - TransFile has normally already been read
+*> ahead to an unrelated record by the time a group is committed.
+*> FindOrAddCourse returns WS-LOOKUP-IDX ZERO if WS-COURSE-TABLE is
+*> full and WS-LOOKUP-CODE is a course not already in it - skip the
+*> tally rather than index past the table in that case.
+    MOVE WS-TALLY-OLD-CODE TO WS-LOOKUP-CODE
+    PERFORM FindOrAddCourse
+    IF  WS-LOOKUP-IDX NOT = ZERO THEN
+          ADD 1 TO WS-DEPARTURE-COUNT(WS-LOOKUP-IDX)
+    END-IF
+    MOVE WS-TALLY-NEW-CODE TO WS-LOOKUP-CODE
+    PERFORM FindOrAddCourse
+    IF  WS-LOOKUP-IDX NOT = ZERO THEN
+          ADD 1 TO WS-ARRIVAL-COUNT(WS-LOOKUP-IDX)
+    END-IF.
+
+
+StagePendingCourseMovement.
+*> Called from ApplyMatchingTrans for every course-change transaction
+*> it actually applies. The movement is only staged here, not tallied
+*> yet - a later "D" transaction in the same TransFile group can still
+*> drop the student from NewStudentFile, and CommitPendingCourseMovements
+*> (performed once the group is fully resolved) is what decides whether
+*> each staged entry is actually counted. WS-PENDING-TABLE is fixed at
+*> OCCURS 10 - a student carrying more course changes than that in one
+*> run is not expected, so any beyond the tenth are simply not staged.
+    IF  WS-PENDING-COUNT < 10 THEN
+          ADD 1 TO WS-PENDING-COUNT
+          MOVE OldCourseCode-T
+             TO WS-PENDING-OLD-CODE(WS-PENDING-COUNT)
+          MOVE NewCourseCode-T
+             TO WS-PENDING-NEW-CODE(WS-PENDING-COUNT)
+    END-IF.
+
+
+CommitPendingCourseMovements.
+*> Performed once a student's TransFile group is fully resolved, back
+*> in ApplyTrans. If the student is still being kept (no "D" turned up
+*> later in the group), every course change staged for this student by
+*> StagePendingCourseMovement is now tallied for real via
+*> TallyCourseMovement; if the student was dropped, the staged entries
+*> are simply discarded. WS-PENDING-COUNT is reset either way, ready
+*> for the next student's group.
+    IF  KeepThisStudent THEN
+          MOVE 1 TO WS-SORT-I
+          PERFORM UNTIL WS-SORT-I > WS-PENDING-COUNT
+             MOVE WS-PENDING-OLD-CODE(WS-SORT-I) TO WS-TALLY-OLD-CODE
+             MOVE WS-PENDING-NEW-CODE(WS-SORT-I) TO WS-TALLY-NEW-CODE
+             PERFORM TallyCourseMovement
+             ADD 1 TO WS-SORT-I
+          END-PERFORM
+    END-IF
+    MOVE ZERO TO WS-PENDING-COUNT.
+
+
+FindOrAddCourse.
+*> Finds WS-LOOKUP-CODE in WS-COURSE-TABLE, appending a new zero-count
+*> entry if it is not already there, and leaves WS-LOOKUP-IDX pointing
+*> at the matching (or newly-added) entry. WS-COURSE-TABLE is fixed at
+*> OCCURS 50 - if it is already full and WS-LOOKUP-CODE is a new code,
+*> no entry is added (a course-movement report that is missing a
+*> handful of the rarest codes is far better than one built by writing
+*> past the end of the table), a one-time warning is displayed, and
+*> WS-LOOKUP-IDX comes back ZERO so the caller knows to skip the tally.
+    MOVE 1 TO WS-LOOKUP-IDX
+    SET CourseNotFound TO TRUE
+    PERFORM UNTIL (WS-LOOKUP-IDX > WS-COURSE-COUNT) OR (CourseFound)
+       IF  WS-COURSE-CODE(WS-LOOKUP-IDX) = WS-LOOKUP-CODE THEN
+             SET CourseFound TO TRUE
+         ELSE
+             ADD 1 TO WS-LOOKUP-IDX
+       END-IF
+    END-PERFORM
+    IF  CourseNotFound THEN
+          IF  WS-COURSE-COUNT < 50 THEN
+                ADD 1 TO WS-COURSE-COUNT
+                MOVE WS-COURSE-COUNT TO WS-LOOKUP-IDX
+                MOVE WS-LOOKUP-CODE      TO WS-COURSE-CODE(WS-LOOKUP-IDX)
+                MOVE ZERO                TO WS-DEPARTURE-COUNT(WS-LOOKUP-IDX)
+                MOVE ZERO                TO WS-ARRIVAL-COUNT(WS-LOOKUP-IDX)
+            ELSE
+                IF  CourseTableNotFull THEN
+                      SET CourseTableFull TO TRUE
+                      DISPLAY "CourseMovementReport - more than 50 distinct "
+                              "course codes touched this run - additional "
+                              "course codes will not be tallied"
+                END-IF
+                MOVE ZERO TO WS-LOOKUP-IDX
+          END-IF
+    END-IF.
+
+
+SortCourseTable.
+*> Simple selection sort into ascending CourseCode order. The table
+*> only ever holds the handful of distinct course codes touched by
+*> this run, so there is no need to reach for the SORT verb here.
+    MOVE 1 TO WS-SORT-I
+    PERFORM UNTIL WS-SORT-I >= WS-COURSE-COUNT
+       MOVE WS-SORT-I TO WS-SORT-MIN
+       MOVE WS-SORT-I TO WS-SORT-J
+       ADD 1 TO WS-SORT-J
+       PERFORM UNTIL WS-SORT-J > WS-COURSE-COUNT
+          IF  WS-COURSE-CODE(WS-SORT-J) < WS-COURSE-CODE(WS-SORT-MIN) THEN
+                MOVE WS-SORT-J TO WS-SORT-MIN
+          END-IF
+          ADD 1 TO WS-SORT-J
+       END-PERFORM
+       IF  WS-SORT-MIN NOT = WS-SORT-I THEN
+             MOVE WS-COURSE-ENTRY(WS-SORT-I)   TO WS-SWAP-ENTRY
+             MOVE WS-COURSE-ENTRY(WS-SORT-MIN) TO WS-COURSE-ENTRY(WS-SORT-I)
+             MOVE WS-SWAP-ENTRY                TO WS-COURSE-ENTRY(WS-SORT-MIN)
+       END-IF
+       ADD 1 TO WS-SORT-I
+    END-PERFORM.
+
+
+CourseMovementReport.
+*> Prints how many students left (OldCourseCode-T) and arrived at
+*> (NewCourseCode-T) each course this run, sorted by course code, so
+*> department heads don't have to count DisplayNewFile's console
+*> output by hand.
+    PERFORM SortCourseTable
+    DISPLAY " "
+    DISPLAY "=========================================="
+    DISPLAY "Course-Movement Summary Report"
+    DISPLAY "=========================================="
+    DISPLAY "Course  Departures  Arrivals"
+    MOVE 1 TO WS-SORT-I
+    PERFORM UNTIL WS-SORT-I > WS-COURSE-COUNT
+       DISPLAY WS-COURSE-CODE(WS-SORT-I) "    "
+               WS-DEPARTURE-COUNT(WS-SORT-I) "       "
+               WS-ARRIVAL-COUNT(WS-SORT-I)
+       ADD 1 TO WS-SORT-I
+    END-PERFORM
+    DISPLAY "==========================================".
+
+
