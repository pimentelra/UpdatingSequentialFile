@@ -0,0 +1,130 @@
+      >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SeqCheck.
+AUTHOR. Michael Coughlan.
+*> Front-end sequence check for SeqUpdate. ApplyTrans's EVALUATE logic
+*> depends on StudentID-T in TRANSFER.DAT never decreasing - an
+*> out-of-order low key is silently misread as a phantom "does not
+*> exist" reject rather than stopping the job. Run this ahead of
+*> SeqUpdate; it abends (non-zero RETURN-CODE) and lists the offending
+*> record and its position if either file is out of sequence. An equal
+*> StudentID-T to the prior TransFile record is allowed through - that
+*> is either a legitimate grouped transaction (ApplyMatchingTrans) or a
+*> duplicate resend (ReadOneTrans/ReadNextTrans), both of which are
+*> SeqUpdate's job to tell apart, not this program's.
+*> STUDENTS.DAT was converted to ORGANIZATION IS INDEXED under a later
+*> change, so a READ NEXT against it can no longer come back out of
+*> key order - the StudentFile check below can't actually fire any
+*> more, but it is left in place so this program still reads and
+*> reports on StudentFile the same way it does TransFile.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+      SELECT StudentFile ASSIGN "STUDENTS.DAT"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS SEQUENTIAL
+             RECORD KEY IS StudentID-S.
+
+      SELECT TransFile ASSIGN "TRANSFER.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD StudentFile.
+01 StudentRecord.
+   88 EndOfStudentFile     VALUE ALL "9".
+   02 StudentID-S          PIC 9(7).
+   02 StudentName-S        PIC X(10).
+   02 FILLER               PIC X(6).
+   02 CourseCode-S	   PIC X(4).
+   02 FILLER               PIC X(5).
+
+FD TransFile.
+01 TransRecord.
+   88 EndOfTransFile       VALUE ALL "9".
+   02 StudentID-T          PIC 9(7).
+   02 FILLER               PIC X(19).
+
+WORKING-STORAGE SECTION.
+77 WS-PREV-STUDENT-ID      PIC 9(7) VALUE ZERO.
+77 WS-PREV-TRANS-ID        PIC 9(7) VALUE ZERO.
+77 WS-STUDENT-POSITION     PIC 9(7) VALUE ZERO.
+77 WS-TRANS-POSITION       PIC 9(7) VALUE ZERO.
+77 WS-OUT-OF-SEQUENCE-SW   PIC X(1) VALUE "N".
+   88 OutOfSequence        VALUE "Y".
+   88 InSequence           VALUE "N".
+
+
+PROCEDURE DIVISION.
+BEGIN.
+    OPEN INPUT StudentFile
+    OPEN INPUT TransFile
+
+    PERFORM CheckStudentFile
+    PERFORM CheckTransFile
+
+    CLOSE StudentFile
+    CLOSE TransFile
+
+    IF  OutOfSequence THEN
+          DISPLAY "SeqCheck - one or more files out of sequence - "
+                  "SeqUpdate must NOT be run until this is corrected"
+          MOVE 16 TO RETURN-CODE
+      ELSE
+          DISPLAY "SeqCheck - STUDENTS.DAT and TRANSFER.DAT are both "
+                  "in StudentID sequence"
+          MOVE ZERO TO RETURN-CODE
+    END-IF
+
+    STOP RUN.
+
+CheckStudentFile.
+*> Reads StudentFile from the beginning, confirming StudentID-S is
+*> strictly ascending, and reports the offending record and its
+*> ordinal position in the file if it is ever not.
+    READ StudentFile NEXT
+       AT END SET EndOfStudentFile TO TRUE
+    END-READ
+    PERFORM UNTIL EndOfStudentFile
+       ADD 1 TO WS-STUDENT-POSITION
+       IF  StudentID-S NOT > WS-PREV-STUDENT-ID THEN
+             SET OutOfSequence TO TRUE
+             DISPLAY "STUDENTS.DAT out of sequence at record "
+                     WS-STUDENT-POSITION ": StudentID-S " StudentID-S
+                     " is not greater than prior key "
+                     WS-PREV-STUDENT-ID
+       END-IF
+       MOVE StudentID-S TO WS-PREV-STUDENT-ID
+       READ StudentFile NEXT
+          AT END SET EndOfStudentFile TO TRUE
+       END-READ
+    END-PERFORM.
+
+CheckTransFile.
+*> Reads TransFile from the beginning, confirming StudentID-T never
+*> decreases, and reports the offending record and its ordinal
+*> position in the file if it ever does. An equal StudentID-T to the
+*> prior record is NOT flagged here - two (or more) consecutive
+*> TransFile records for the same student is a legitimate grouped
+*> transaction as far as SeqUpdate's ApplyMatchingTrans is concerned,
+*> and an exact-duplicate resend of the same record is SeqUpdate's own
+*> ReadOneTrans/ReadNextTrans to catch and report, not this program's.
+    READ TransFile
+       AT END SET EndOfTransFile TO TRUE
+    END-READ
+    PERFORM UNTIL EndOfTransFile
+       ADD 1 TO WS-TRANS-POSITION
+       IF  StudentID-T < WS-PREV-TRANS-ID THEN
+             SET OutOfSequence TO TRUE
+             DISPLAY "TRANSFER.DAT out of sequence at record "
+                     WS-TRANS-POSITION ": StudentID-T " StudentID-T
+                     " is less than prior key "
+                     WS-PREV-TRANS-ID
+       END-IF
+       MOVE StudentID-T TO WS-PREV-TRANS-ID
+       READ TransFile
+          AT END SET EndOfTransFile TO TRUE
+       END-READ
+    END-PERFORM.
