@@ -0,0 +1,63 @@
+      >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. StudentInquiry.
+AUTHOR. Michael Coughlan.
+*> Online companion to SeqUpdate - lets staff look up one student's
+*> current CourseCode-S on demand by StudentID-S, against the same
+*> STUDENTS.DAT indexed master SeqUpdate maintains, instead of having
+*> to grep the file or wait for the next batch DisplayNewFile run.
+*> NOTE: StudentRecord here must be kept in step with SeqUpdate's
+*> own FD StudentFile layout - there is no shared copybook for it.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+      SELECT StudentFile ASSIGN "STUDENTS.DAT"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS RANDOM
+             RECORD KEY IS StudentID-S.
+
+DATA DIVISION.
+FILE SECTION.
+FD StudentFile.
+01 StudentRecord.
+   02 StudentID-S          PIC 9(7).
+   02 StudentName-S        PIC X(10).
+   02 FILLER               PIC X(6).
+   02 CourseCode-S	   PIC X(4).
+   02 FILLER               PIC X(5).
+
+WORKING-STORAGE SECTION.
+77 WS-INQUIRY-ID           PIC 9(7).
+77 WS-QUIT-SW              PIC X(1) VALUE "N".
+   88 QuitInquiry          VALUE "Y".
+
+
+PROCEDURE DIVISION.
+BEGIN.
+    OPEN INPUT StudentFile
+    DISPLAY "Student Inquiry - enter StudentID, or 0000000 to quit"
+    PERFORM AcceptInquiryId
+    PERFORM LookUpStudent UNTIL QuitInquiry
+    CLOSE StudentFile
+    STOP RUN.
+
+AcceptInquiryId.
+    DISPLAY "StudentID? "
+    ACCEPT WS-INQUIRY-ID
+    IF  WS-INQUIRY-ID = ZERO THEN
+          SET QuitInquiry TO TRUE
+    END-IF.
+
+LookUpStudent.
+*> Random READ BY KEY against the indexed student master - the whole
+*> point of converting STUDENTS.DAT to ORGANIZATION IS INDEXED.
+    MOVE WS-INQUIRY-ID TO StudentID-S
+    READ StudentFile
+       INVALID KEY
+          DISPLAY "Student " WS-INQUIRY-ID " not on file"
+       NOT INVALID KEY
+          DISPLAY "Student " StudentID-S " " StudentName-S
+                  " CourseCode " CourseCode-S
+    END-READ
+    PERFORM AcceptInquiryId.
